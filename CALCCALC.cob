@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCCALC.
+      *****************************************************************
+      * Moteur de calcul a deux nombres, partage par CALCULATRICE et
+      * CALCBTCH. Expose NOMBRE1/NOMBRE2/OPERATION/RESULTAT (copybook
+      * CALCREC) en LINKAGE SECTION pour que d'autres programmes batch
+      * puissent l'appeler directement au lieu de refaire leur propre
+      * ADD/SUBTRACT/MULTIPLY/DIVIDE.
+      *****************************************************************
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY CALCREC.
+
+       PROCEDURE DIVISION USING CALC-RECORD.
+       CALCCALC-PRINCIPAL.
+           SET CALC-OK TO TRUE
+           EVALUATE TRUE
+               WHEN OP-ADDITION
+                   ADD NOMBRE1 TO NOMBRE2 GIVING RESULTAT
+                       ON SIZE ERROR
+                           MOVE 0 TO RESULTAT
+                           SET CALC-ERREUR TO TRUE
+                   END-ADD
+               WHEN OP-SOUSTRACTION
+                   SUBTRACT NOMBRE2 FROM NOMBRE1 GIVING RESULTAT
+                       ON SIZE ERROR
+                           MOVE 0 TO RESULTAT
+                           SET CALC-ERREUR TO TRUE
+                   END-SUBTRACT
+               WHEN OP-MULTIPLICATION
+                   MULTIPLY NOMBRE1 BY NOMBRE2 GIVING RESULTAT
+                       ON SIZE ERROR
+                           MOVE 0 TO RESULTAT
+                           SET CALC-ERREUR TO TRUE
+                   END-MULTIPLY
+               WHEN OP-DIVISION
+                   DIVIDE NOMBRE1 BY NOMBRE2 GIVING RESULTAT
+                       ON SIZE ERROR
+                           MOVE 0 TO RESULTAT
+                           SET CALC-ERREUR TO TRUE
+                   END-DIVIDE
+               WHEN OTHER
+                   MOVE 0 TO RESULTAT
+                   SET CALC-ERREUR TO TRUE
+           END-EVALUATE
+           GOBACK.
