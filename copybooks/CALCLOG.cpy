@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CALCLOG - enregistrement du journal d'audit de CALCULATRICE.
+      * Un enregistrement par calcul effectue, utilise par
+      * CALCULATRICE (ecriture) et CALCRPT (lecture).
+      *****************************************************************
+       01  LOG-RECORD.
+           05  LOG-DATE             PIC 9(8).
+           05  LOG-HEURE            PIC 9(6).
+           05  LOG-OPERATEUR        PIC X(8).
+           05  LOG-NOMBRE1          PIC S9(7)V99
+                                     SIGN IS LEADING SEPARATE.
+           05  LOG-OPERATION        PIC X.
+           05  LOG-NOMBRE2          PIC S9(7)V99
+                                     SIGN IS LEADING SEPARATE.
+           05  LOG-RESULTAT         PIC S9(9)V99
+                                     SIGN IS LEADING SEPARATE.
