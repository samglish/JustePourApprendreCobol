@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CALCCTL - carte de controle d'un lot de transactions CALCBTCH.
+      * Un seul enregistrement : nombre d'enregistrements attendu et
+      * total de controle (somme) de NOMBRE1 attendu, a comparer au
+      * contenu reel du fichier de transactions avant d'en exploiter
+      * les resultats.
+      *****************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-NB-ENREGISTREMENTS   PIC 9(7).
+           05  CTL-TOTAL-NOMBRE1        PIC S9(9)V99
+                                        SIGN IS LEADING SEPARATE.
