@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CALCCKPT - enregistrement de point de reprise pour CALCBTCH.
+      * Memorise le nombre d'enregistrements de transaction deja
+      * traites avec succes, afin qu'un abend en cours de traitement
+      * n'oblige pas a relancer depuis le premier enregistrement.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-DERNIER-ENR     PIC 9(7).
+           05  CKPT-STATUT          PIC X.
+               88  CKPT-EN-COURS          VALUE "E".
+               88  CKPT-TERMINE           VALUE "T".
