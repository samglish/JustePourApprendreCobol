@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CALCREC - champs de calcul partages entre CALCULATRICE et les
+      * traitements batch associes (CALCBTCH). Inclure tel quel en
+      * WORKING-STORAGE/LINKAGE ; inclure avec REPLACING CALC-RECORD
+      * BY <nom> pour un enregistrement de fichier (FD).
+      *****************************************************************
+       01  CALC-RECORD.
+           05  NOMBRE1              PIC S9(7)V99
+                                     SIGN IS LEADING SEPARATE.
+           05  NOMBRE2              PIC S9(7)V99
+                                     SIGN IS LEADING SEPARATE.
+           05  OPERATION            PIC X.
+               88  OP-ADDITION            VALUE "+".
+               88  OP-SOUSTRACTION        VALUE "-".
+               88  OP-MULTIPLICATION      VALUE "*".
+               88  OP-DIVISION            VALUE "/".
+               88  OP-VALIDE              VALUE "+" "-" "*" "/".
+           05  RESULTAT             PIC S9(9)V99
+                                     SIGN IS LEADING SEPARATE.
+           05  CALC-STATUT          PIC X.
+               88  CALC-OK                VALUE "O".
+               88  CALC-ERREUR            VALUE "E".
