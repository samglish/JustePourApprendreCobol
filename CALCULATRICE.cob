@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATRICE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY CALCLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCREC.
+       01  WS-RESULTAT-EDIT     PIC -(8)9.99.
+       01  WS-OPERATEUR         PIC X(8).
+       01  WS-DATE-HEURE.
+           05  WS-DATE-HEURE-DATE   PIC 9(8).
+           05  WS-DATE-HEURE-HEURE  PIC 9(6).
+           05  FILLER               PIC X(7).
+       01  WS-LOG-STATUS        PIC X(2).
+           88  WS-LOG-FICHIER-ABSENT  VALUE "35".
+       01  WS-TOTAL-SESSION     PIC S9(11)V99 VALUE 0
+                                 SIGN IS LEADING SEPARATE.
+       01  WS-TOTAL-EDIT        PIC -(10)9.99.
+       01  WS-NB-CALCULS        PIC 9(5) VALUE 0.
+       01  WS-FIN-SESSION       PIC X VALUE "N".
+           88  WS-SESSION-TERMINEE    VALUE "O".
+       01  WS-REPONSE           PIC X.
+           88  WS-REPONSE-OUI          VALUE "O" "o".
+       01  WS-SAISIE-NUMERIQUE  PIC X(12).
+       01  WS-SAISIE-VALIDE-SW  PIC X VALUE "N".
+           88  WS-SAISIE-VALIDE        VALUE "O".
+
+       PROCEDURE DIVISION.
+       PROGRAMME-PRINCIPAL.
+           PERFORM INITIALISATION
+
+           PERFORM UNTIL WS-SESSION-TERMINEE
+               SET CALC-ERREUR TO TRUE
+               PERFORM UNTIL CALC-OK
+                   PERFORM SAISIE-NOMBRE1
+                   PERFORM SAISIE-NOMBRE2
+                   PERFORM SAISIE-OPERATION
+                   PERFORM CALCULER
+                   IF NOT CALC-OK
+                       DISPLAY "Calcul impossible (division par zero "
+                           "ou resultat hors limites), recommencez."
+                   END-IF
+               END-PERFORM
+               PERFORM AFFICHER-RESULTAT
+               PERFORM ENREGISTRER-AUDIT
+               PERFORM DEMANDER-CONTINUATION
+           END-PERFORM
+
+           PERFORM TERMINAISON
+           STOP RUN.
+
+       INITIALISATION.
+           DISPLAY "Entrez votre identifiant operateur : "
+           ACCEPT WS-OPERATEUR
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-FICHIER-ABSENT
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+
+       SAISIE-NOMBRE1.
+           MOVE "N" TO WS-SAISIE-VALIDE-SW
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               DISPLAY "Entrez le premier nombre : "
+               ACCEPT WS-SAISIE-NUMERIQUE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE-NUMERIQUE) = 0
+                   IF FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE) > 9999999.99
+                       OR FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE) < -9999999.99
+                       DISPLAY "Valeur numerique hors limites, "
+                           "recommencez."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE)
+                           TO NOMBRE1
+                       SET WS-SAISIE-VALIDE TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Valeur numerique invalide, recommencez."
+               END-IF
+           END-PERFORM.
+
+       SAISIE-NOMBRE2.
+           MOVE "N" TO WS-SAISIE-VALIDE-SW
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               DISPLAY "Entrez le deuxième nombre : "
+               ACCEPT WS-SAISIE-NUMERIQUE
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE-NUMERIQUE) = 0
+                   IF FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE) > 9999999.99
+                       OR FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE) < -9999999.99
+                       DISPLAY "Valeur numerique hors limites, "
+                           "recommencez."
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-SAISIE-NUMERIQUE)
+                           TO NOMBRE2
+                       SET WS-SAISIE-VALIDE TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Valeur numerique invalide, recommencez."
+               END-IF
+           END-PERFORM.
+
+       SAISIE-OPERATION.
+           MOVE "N" TO WS-SAISIE-VALIDE-SW
+           PERFORM UNTIL WS-SAISIE-VALIDE
+               DISPLAY "Addition (+), Soustraction (-), Multiplication "
+                   "(*) ou Division (/) ?"
+               ACCEPT OPERATION
+               IF OP-VALIDE
+                   SET WS-SAISIE-VALIDE TO TRUE
+               ELSE
+                   DISPLAY "Operation non reconnue, recommencez."
+               END-IF
+           END-PERFORM.
+
+       CALCULER.
+           CALL "CALCCALC" USING CALC-RECORD.
+
+       AFFICHER-RESULTAT.
+           MOVE RESULTAT TO WS-RESULTAT-EDIT
+           DISPLAY "Le résultat est : " WS-RESULTAT-EDIT
+           ADD 1 TO WS-NB-CALCULS
+           ADD RESULTAT TO WS-TOTAL-SESSION
+           MOVE WS-TOTAL-SESSION TO WS-TOTAL-EDIT
+           DISPLAY "Total de la session (" WS-NB-CALCULS
+               " calcul(s)) : " WS-TOTAL-EDIT.
+
+       DEMANDER-CONTINUATION.
+           DISPLAY "Effectuer un autre calcul ? (O/N)"
+           ACCEPT WS-REPONSE
+           IF NOT WS-REPONSE-OUI
+               SET WS-SESSION-TERMINEE TO TRUE
+           END-IF.
+
+       ENREGISTRER-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE
+           MOVE WS-DATE-HEURE-DATE TO LOG-DATE
+           MOVE WS-DATE-HEURE-HEURE TO LOG-HEURE
+           MOVE WS-OPERATEUR TO LOG-OPERATEUR
+           MOVE NOMBRE1 TO LOG-NOMBRE1
+           MOVE OPERATION TO LOG-OPERATION
+           MOVE NOMBRE2 TO LOG-NOMBRE2
+           MOVE RESULTAT TO LOG-RESULTAT
+           WRITE LOG-RECORD.
+
+       TERMINAISON.
+           CLOSE LOG-FILE.
