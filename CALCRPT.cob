@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+      *****************************************************************
+      * Releve quotidien des calculs effectues par CALCULATRICE, lu a
+      * partir du journal d'audit (CALCLOG.DAT) : nombre d'additions,
+      * soustractions, multiplications et divisions, volume total
+      * traite et plus gros resultat de la journee.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       COPY CALCLOG.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIN-JOURNAL       PIC X VALUE "N".
+           88  WS-FIN-LOG             VALUE "O".
+       01  WS-LOG-STATUS        PIC X(2).
+           88  WS-LOG-FICHIER-ABSENT  VALUE "35".
+       01  WS-RPT-STATUS        PIC X(2).
+           88  WS-RPT-STATUT-OK       VALUE "00".
+       01  WS-DATE-DU-JOUR      PIC 9(8).
+       01  WS-NB-ADDITIONS      PIC 9(7) VALUE 0.
+       01  WS-NB-SOUSTRACTIONS  PIC 9(7) VALUE 0.
+       01  WS-NB-MULTIPLICATIONS PIC 9(7) VALUE 0.
+       01  WS-NB-DIVISIONS      PIC 9(7) VALUE 0.
+       01  WS-NB-AUTRES         PIC 9(7) VALUE 0.
+       01  WS-NB-TOTAL          PIC 9(7) VALUE 0.
+       01  WS-VOLUME-TOTAL      PIC S9(11)V99 VALUE 0
+                                SIGN IS LEADING SEPARATE.
+       01  WS-RESULTAT-MAX      PIC S9(9)V99 VALUE 0
+                                SIGN IS LEADING SEPARATE.
+       01  WS-RESULTAT-ABS      PIC S9(9)V99
+                                SIGN IS LEADING SEPARATE.
+       01  WS-MAX-ABS           PIC S9(9)V99 VALUE 0
+                                SIGN IS LEADING SEPARATE.
+
+       01  WS-LIGNE-EDIT.
+           05  WS-LIB-EDIT      PIC X(40).
+           05  WS-VAL-EDIT      PIC Z(10)9.99-.
+       01  WS-CPT-EDIT          PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           PERFORM INITIALISATION
+
+           PERFORM UNTIL WS-FIN-LOG
+               READ LOG-FILE
+                   AT END
+                       SET WS-FIN-LOG TO TRUE
+                   NOT AT END
+                       IF LOG-DATE = WS-DATE-DU-JOUR
+                           PERFORM CUMULER-UNE-LIGNE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM IMPRIMER-RAPPORT
+           IF NOT WS-LOG-FICHIER-ABSENT
+               CLOSE LOG-FILE
+           END-IF
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       INITIALISATION.
+           ACCEPT WS-DATE-DU-JOUR FROM DATE YYYYMMDD
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-FICHIER-ABSENT
+               DISPLAY "JOURNAL D'AUDIT ABSENT : CALCLOG.DAT "
+                   "introuvable, releve a zero"
+               SET WS-FIN-LOG TO TRUE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RPT-STATUT-OK
+               DISPLAY "ERREUR OUVERTURE CALCRPT.DAT, CODE "
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CUMULER-UNE-LIGNE.
+           ADD 1 TO WS-NB-TOTAL
+           ADD LOG-RESULTAT TO WS-VOLUME-TOTAL
+           MOVE LOG-RESULTAT TO WS-RESULTAT-ABS
+           IF WS-RESULTAT-ABS < 0
+               MULTIPLY WS-RESULTAT-ABS BY -1 GIVING WS-RESULTAT-ABS
+           END-IF
+           IF WS-RESULTAT-ABS > WS-MAX-ABS
+               MOVE WS-RESULTAT-ABS TO WS-MAX-ABS
+               MOVE LOG-RESULTAT TO WS-RESULTAT-MAX
+           END-IF
+
+           EVALUATE LOG-OPERATION
+               WHEN "+"
+                   ADD 1 TO WS-NB-ADDITIONS
+               WHEN "-"
+                   ADD 1 TO WS-NB-SOUSTRACTIONS
+               WHEN "*"
+                   ADD 1 TO WS-NB-MULTIPLICATIONS
+               WHEN "/"
+                   ADD 1 TO WS-NB-DIVISIONS
+               WHEN OTHER
+                   ADD 1 TO WS-NB-AUTRES
+           END-EVALUATE.
+
+       IMPRIMER-RAPPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RELEVE QUOTIDIEN DES CALCULS - " WS-DATE-DU-JOUR
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VERIFIER-ECRITURE-RAPPORT
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VERIFIER-ECRITURE-RAPPORT
+
+           MOVE "Nombre d'additions" TO WS-LIB-EDIT
+           MOVE WS-NB-ADDITIONS TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Nombre de soustractions" TO WS-LIB-EDIT
+           MOVE WS-NB-SOUSTRACTIONS TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Nombre de multiplications" TO WS-LIB-EDIT
+           MOVE WS-NB-MULTIPLICATIONS TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Nombre de divisions" TO WS-LIB-EDIT
+           MOVE WS-NB-DIVISIONS TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Operations non reconnues" TO WS-LIB-EDIT
+           MOVE WS-NB-AUTRES TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Nombre total de calculs" TO WS-LIB-EDIT
+           MOVE WS-NB-TOTAL TO WS-CPT-EDIT
+           PERFORM ECRIRE-LIGNE-CPT
+
+           MOVE "Volume total traite" TO WS-LIB-EDIT
+           MOVE WS-VOLUME-TOTAL TO WS-VAL-EDIT
+           PERFORM ECRIRE-LIGNE-EDIT
+
+           MOVE "Plus gros resultat du jour" TO WS-LIB-EDIT
+           MOVE WS-RESULTAT-MAX TO WS-VAL-EDIT
+           PERFORM ECRIRE-LIGNE-EDIT.
+
+       ECRIRE-LIGNE-EDIT.
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-LIB-EDIT DELIMITED BY SIZE
+               WS-VAL-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VERIFIER-ECRITURE-RAPPORT
+           DISPLAY REPORT-LINE.
+
+       VERIFIER-ECRITURE-RAPPORT.
+           IF NOT WS-RPT-STATUT-OK
+               DISPLAY "ERREUR ECRITURE CALCRPT.DAT, CODE "
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       ECRIRE-LIGNE-CPT.
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-LIB-EDIT DELIMITED BY SIZE
+               WS-CPT-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VERIFIER-ECRITURE-RAPPORT
+           DISPLAY REPORT-LINE.
