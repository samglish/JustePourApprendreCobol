@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCBTCH.
+      *****************************************************************
+      * Variante batch de CALCULATRICE : lit un fichier sequentiel de
+      * transactions (NOMBRE1, NOMBRE2, OPERATION) et ecrit un fichier
+      * resultat (meme disposition, RESULTAT renseigne), au lieu de
+      * faire un ACCEPT/DISPLAY par calcul.
+      *
+      * Point de reprise : le nombre d'enregistrements traites avec
+      * succes est enregistre tous les WS-INTERVALLE-CKPT
+      * enregistrements dans CALCCKPT.DAT. A chaque point de reprise,
+      * OUT-FILE est ferme puis rouvert (EXTEND) pour forcer l'ecriture
+      * sur disque des resultats deja produits avant que le point de
+      * reprise ne les declare traites. Si le job est relance apres
+      * un abend, les enregistrements deja traites sont sautes en
+      * entree et le fichier resultat est complete (EXTEND) au lieu
+      * d'etre recree, pour ne pas perdre le traitement deja effectue.
+      *
+      * Reconciliation : avant tout traitement, le nombre reel
+      * d'enregistrements et le total de controle de NOMBRE1 sont
+      * recalcules sur le fichier de transactions et compares a la
+      * carte de controle CALCCTL.DAT. En cas d'ecart (fichier tronque
+      * ou altere), le job s'arrete avant de produire le moindre
+      * RESULTAT exploitable en aval.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO "CALCRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CALCCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY CALCREC REPLACING CALC-RECORD BY TRANS-RECORD.
+
+       FD  OUT-FILE.
+       COPY CALCREC REPLACING CALC-RECORD BY OUT-RECORD.
+
+       FD  CHECKPOINT-FILE.
+       COPY CALCCKPT.
+
+       FD  CONTROL-FILE.
+       COPY CALCCTL.
+
+       WORKING-STORAGE SECTION.
+       COPY CALCREC.
+       01  WS-FIN-FICHIER       PIC X VALUE "N".
+           88  WS-FIN-TRANS           VALUE "O".
+       01  WS-TRANS-FILE-STATUS PIC X(2).
+           88  WS-TRANS-FICHIER-ABSENT VALUE "35".
+       01  WS-OUT-FILE-STATUS   PIC X(2).
+           88  WS-OUT-STATUT-OK        VALUE "00".
+       01  WS-CKPT-FILE-STATUS  PIC X(2).
+           88  WS-CKPT-FICHIER-ABSENT VALUE "35".
+           88  WS-CKPT-STATUT-OK      VALUE "00".
+       01  WS-POINT-REPRISE     PIC 9(7) VALUE 0.
+       01  WS-NB-ENR-TRAITES    PIC 9(7) VALUE 0.
+       01  WS-NUM-ENR-COURANT   PIC 9(7) VALUE 0.
+       01  WS-INTERVALLE-CKPT   PIC 9(7) VALUE 300.
+       01  WS-CTL-FILE-STATUS   PIC X(2).
+           88  WS-CTL-FICHIER-ABSENT  VALUE "35".
+       01  WS-NB-ENR-REELS      PIC 9(7) VALUE 0.
+       01  WS-TOTAL-REEL        PIC S9(9)V99 VALUE 0
+                                 SIGN IS LEADING SEPARATE.
+       01  WS-RECONCILIATION-SW PIC X VALUE "O".
+           88  WS-RECONCILIATION-OK   VALUE "O".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           PERFORM VERIFIER-TOTAUX-CONTROLE
+           IF NOT WS-RECONCILIATION-OK
+               DISPLAY "RECONCILIATION ECHOUEE - TRAITEMENT ARRETE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE "N" TO WS-FIN-FICHIER
+           PERFORM LIRE-POINT-REPRISE
+           PERFORM OUVRIR-FICHIERS
+           PERFORM SAUTER-ENR-DEJA-TRAITES
+
+           PERFORM UNTIL WS-FIN-TRANS
+               READ TRANS-FILE INTO CALC-RECORD
+                   AT END
+                       SET WS-FIN-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM CALCULER-UNE-LIGNE
+                       WRITE OUT-RECORD FROM CALC-RECORD
+                       IF NOT WS-OUT-STATUT-OK
+                           DISPLAY "ERREUR ECRITURE CALCRES.DAT, CODE "
+                               WS-OUT-FILE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-NB-ENR-TRAITES
+                       IF FUNCTION MOD(WS-NB-ENR-TRAITES,
+                               WS-INTERVALLE-CKPT) = 0
+                           PERFORM ECRIRE-POINT-REPRISE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM ECRIRE-POINT-REPRISE-FINAL
+           CLOSE TRANS-FILE
+           CLOSE OUT-FILE
+           STOP RUN.
+
+       VERIFIER-TOTAUX-CONTROLE.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FICHIER-ABSENT
+               DISPLAY "CARTE DE CONTROLE ABSENTE : "
+                   "CALCCTL.DAT introuvable"
+               MOVE "N" TO WS-RECONCILIATION-SW
+           ELSE
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "CARTE DE CONTROLE VIDE : "
+                           "CALCCTL.DAT sans enregistrement"
+                       MOVE "N" TO WS-RECONCILIATION-SW
+               END-READ
+               CLOSE CONTROL-FILE
+
+               IF WS-RECONCILIATION-OK
+                   OPEN INPUT TRANS-FILE
+                   IF WS-TRANS-FICHIER-ABSENT
+                       DISPLAY "FICHIER DE TRANSACTIONS ABSENT : "
+                           "CALCTRAN.DAT introuvable"
+                       MOVE "N" TO WS-RECONCILIATION-SW
+                   ELSE
+                       PERFORM UNTIL WS-FIN-TRANS
+                           READ TRANS-FILE INTO CALC-RECORD
+                               AT END
+                                   SET WS-FIN-TRANS TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-NB-ENR-REELS
+                                   ADD NOMBRE1 OF CALC-RECORD
+                                       TO WS-TOTAL-REEL
+                           END-READ
+                       END-PERFORM
+                       CLOSE TRANS-FILE
+
+                       IF WS-NB-ENR-REELS NOT = CTL-NB-ENREGISTREMENTS
+                           OR WS-TOTAL-REEL NOT = CTL-TOTAL-NOMBRE1
+                           DISPLAY "ECART DE RECONCILIATION DETECTE"
+                           DISPLAY "  Enregistrements attendus : "
+                               CTL-NB-ENREGISTREMENTS
+                           DISPLAY "  Enregistrements lus      : "
+                               WS-NB-ENR-REELS
+                           DISPLAY "  Total NOMBRE1 attendu     : "
+                               CTL-TOTAL-NOMBRE1
+                           DISPLAY "  Total NOMBRE1 calcule     : "
+                               WS-TOTAL-REEL
+                           MOVE "N" TO WS-RECONCILIATION-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LIRE-POINT-REPRISE.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FICHIER-ABSENT
+               MOVE 0 TO WS-POINT-REPRISE
+           ELSE
+               READ CHECKPOINT-FILE
+               IF CKPT-TERMINE
+                   MOVE 0 TO WS-POINT-REPRISE
+               ELSE
+                   MOVE CKPT-DERNIER-ENR TO WS-POINT-REPRISE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OUVRIR-FICHIERS.
+           OPEN INPUT TRANS-FILE
+           IF WS-POINT-REPRISE > 0
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF
+           IF NOT WS-OUT-STATUT-OK
+               DISPLAY "ERREUR OUVERTURE CALCRES.DAT, CODE "
+                   WS-OUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       SAUTER-ENR-DEJA-TRAITES.
+           PERFORM WS-POINT-REPRISE TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET WS-FIN-TRANS TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE WS-POINT-REPRISE TO WS-NB-ENR-TRAITES.
+
+       ECRIRE-POINT-REPRISE.
+           CLOSE OUT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CKPT-STATUT-OK
+               DISPLAY "ERREUR OUVERTURE CALCCKPT.DAT, CODE "
+                   WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-NB-ENR-TRAITES TO CKPT-DERNIER-ENR
+           SET CKPT-EN-COURS TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF NOT WS-CKPT-STATUT-OK
+               DISPLAY "ERREUR ECRITURE CALCCKPT.DAT, CODE "
+                   WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND OUT-FILE
+           IF NOT WS-OUT-STATUT-OK
+               DISPLAY "ERREUR REOUVERTURE CALCRES.DAT, CODE "
+                   WS-OUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       ECRIRE-POINT-REPRISE-FINAL.
+           CLOSE OUT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CKPT-STATUT-OK
+               DISPLAY "ERREUR OUVERTURE CALCCKPT.DAT, CODE "
+                   WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-NB-ENR-TRAITES TO CKPT-DERNIER-ENR
+           SET CKPT-TERMINE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           IF NOT WS-CKPT-STATUT-OK
+               DISPLAY "ERREUR ECRITURE CALCCKPT.DAT, CODE "
+                   WS-CKPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND OUT-FILE
+           IF NOT WS-OUT-STATUT-OK
+               DISPLAY "ERREUR REOUVERTURE CALCRES.DAT, CODE "
+                   WS-OUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CALCULER-UNE-LIGNE.
+           IF NOT OP-VALIDE OF CALC-RECORD
+               DISPLAY "Operation non reconnue : "
+                   OPERATION OF CALC-RECORD
+           END-IF
+           CALL "CALCCALC" USING CALC-RECORD
+           IF CALC-ERREUR OF CALC-RECORD
+               ADD 1 TO WS-NB-ENR-TRAITES GIVING WS-NUM-ENR-COURANT
+               DISPLAY "Enregistrement rejete (division par zero ou "
+                   "resultat hors limites), enregistrement numero "
+                   WS-NUM-ENR-COURANT
+           END-IF.
