@@ -0,0 +1,35 @@
+//CALCBT   JOB  (ACCTG),'CALCUL BATCH',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP010
+//*-----------------------------------------------------------------
+//* Traitement batch des transactions CALCULATRICE (CALCBTCH).
+//*
+//* CALCBTCH ASSIGN TO des noms de fichiers litteraux (meme
+//* convention que CALCULATRICE/CALCRPT), pas des ddnames distincts.
+//* Les DD ci-dessous portent donc le nom du fichier assigne (sans
+//* l'extension, un ddname ne pouvant pas contenir de point) pour
+//* qu'on puisse les reconnaitre d'un coup d'oeil :
+//*   CALCCTL   -> CALCCTL.DAT   carte de controle (reconciliation, req009)
+//*   CALCTRAN  -> CALCTRAN.DAT  fichier de transactions en entree
+//*   CALCRES   -> CALCRES.DAT   fichier resultat en sortie
+//*   CALCCKPT  -> CALCCKPT.DAT  point de reprise
+//*
+//* Point de reprise : CALCBTCH ecrit son point de reprise dans
+//* CALCCKPT.DAT tous les WS-INTERVALLE-CKPT enregistrements. En cas
+//* d'abend, soumettre a nouveau ce job avec le parametre RESTART
+//* ci-dessus (ou via le RESTART de l'operateur) : CALCBTCH lira
+//* CALCCKPT.DAT au demarrage et reprendra juste apres le dernier
+//* enregistrement commit, au lieu de retraiter tout le fichier
+//* depuis le debut.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=CALCBTCH
+//STEPLIB  DD   DSN=PROD.CALCUL.LOADLIB,DISP=SHR
+//CALCCTL  DD   DSN=PROD.CALCUL.CTLCARD,DISP=SHR
+//CALCTRAN DD   DSN=PROD.CALCUL.TRANS,DISP=SHR
+//CALCRES  DD   DSN=PROD.CALCUL.RESULT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE)
+//CALCCKPT DD   DSN=PROD.CALCUL.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
